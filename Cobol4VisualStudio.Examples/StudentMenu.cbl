@@ -0,0 +1,45 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID.  StudentMenu.
+000000 AUTHOR.  Michael Coughlan.
+000000* Single entry point for the student system - presents numbered
+000000* options and CALLs the right program, the way AcceptAndDisplay's
+000000* Begin paragraph is the single entry point for that program.
+000000
+000000 DATA DIVISION.
+000000 WORKING-STORAGE SECTION.
+000000 01  WS-Choice                          PIC 9 VALUE ZERO.
+000000
+000000 PROCEDURE DIVISION.
+000000 Begin.
+000000     PERFORM UNTIL WS-Choice = 5
+000000        PERFORM DisplayMenu
+000000        PERFORM GetChoice
+000000        EVALUATE WS-Choice
+000000           WHEN 1
+000000              CALL "SeqWrite"
+000000           WHEN 2
+000000              CALL "StudentMaint"
+000000           WHEN 3
+000000              CALL "ClassRoster"
+000000           WHEN 4
+000000              CALL "FinancialAidExtract"
+000000           WHEN 5
+000000              CONTINUE
+000000           WHEN OTHER
+000000              DISPLAY "Invalid choice - enter 1 thru 5."
+000000        END-EVALUATE
+000000     END-PERFORM
+000000     STOP RUN.
+000000
+000000 DisplayMenu.
+000000     DISPLAY " "
+000000     DISPLAY "1 - Create new students"
+000000     DISPLAY "2 - Maintain an existing student"
+000000     DISPLAY "3 - Print class roster"
+000000     DISPLAY "4 - Build financial-aid extract"
+000000     DISPLAY "5 - Exit".
+000000
+000000 GetChoice.
+000000     DISPLAY "Enter choice : " WITH NO ADVANCING
+000000     ACCEPT WS-Choice.
+000000
