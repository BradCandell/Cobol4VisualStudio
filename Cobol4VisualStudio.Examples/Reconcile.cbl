@@ -0,0 +1,119 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID.  Reconcile.
+000000 AUTHOR.  Michael Coughlan.
+000000* Compares StudentId values in an incoming batch file against the
+000000* current STUDENTS.DAT master and writes any collisions to an
+000000* exceptions report instead of letting them silently merge.
+000000
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000000 		ORGANIZATION IS INDEXED
+000000 		ACCESS MODE IS DYNAMIC
+000000 		RECORD KEY IS StudentId
+000000 		FILE STATUS IS StudentFileStatus.
+000000
+000000     SELECT BatchTransactionFile ASSIGN TO "BATCH.DAT"
+000000 		ORGANIZATION IS LINE SEQUENTIAL
+000000 		FILE STATUS IS BatchFileStatus.
+000000
+000000     SELECT ExceptionFile ASSIGN TO "EXCEPT.LST"
+000000 		ORGANIZATION IS LINE SEQUENTIAL.
+000000
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD StudentFile.
+000000 01 StudentDetails.
+000000    02  StudentId       PIC 9(7).
+000000    02  StudentName.
+000000        03 Surname      PIC X(8).
+000000        03 Initials     PIC XX.
+000000    02  DateOfBirth.
+000000        03 YOBirth      PIC 9(4).
+000000        03 MOBirth      PIC 9(2).
+000000        03 DOBirth      PIC 9(2).
+000000    02  CourseCode      PIC X(4).
+000000    02  Gender          PIC X.
+000000    02  EnrollmentStatus PIC X(10).
+000000    02  AdvisorCode     PIC X(4).
+000000
+000000 FD BatchTransactionFile.
+000000 01 BatchStudentDetails.
+000000    02  BT-StudentId    PIC 9(7).
+000000    02  BT-StudentName.
+000000        03 BT-Surname   PIC X(8).
+000000        03 BT-Initials  PIC XX.
+000000    02  BT-DateOfBirth.
+000000        03 BT-YOBirth   PIC 9(4).
+000000        03 BT-MOBirth   PIC 9(2).
+000000        03 BT-DOBirth   PIC 9(2).
+000000    02  BT-CourseCode   PIC X(4).
+000000    02  BT-Gender       PIC X.
+000000    02  BT-EnrollmentStatus PIC X(10).
+000000    02  BT-AdvisorCode  PIC X(4).
+000000
+000000 FD ExceptionFile.
+000000 01 ExceptionLine          PIC X(70).
+000000
+000000 WORKING-STORAGE SECTION.
+000000 01  StudentFileStatus                  PIC XX.
+000000 01  BatchFileStatus                    PIC XX.
+000000 01  WS-Batch-EOF                       PIC X VALUE "N".
+000000 01  WS-Exception-Count                 PIC 9(5) VALUE ZERO.
+000000
+000000 PROCEDURE DIVISION.
+000000 Begin.
+000000     OPEN INPUT StudentFile
+000000     IF StudentFileStatus NOT = "00"
+000000        DISPLAY "STUDENTS.DAT could not be opened (status " StudentFileStatus ") - nothing to reconcile."
+000000        STOP RUN
+000000     END-IF
+000000     OPEN INPUT BatchTransactionFile
+000000     IF BatchFileStatus NOT = "00"
+000000        DISPLAY "BATCH.DAT could not be opened (status " BatchFileStatus ") - nothing to reconcile."
+000000        CLOSE StudentFile
+000000        STOP RUN
+000000     END-IF
+000000     OPEN OUTPUT ExceptionFile
+000000     PERFORM ReadBatchRecord
+000000     PERFORM UNTIL WS-Batch-EOF = "Y"
+000000        PERFORM CheckForCollision
+000000        PERFORM ReadBatchRecord
+000000     END-PERFORM
+000000     IF WS-Exception-Count = ZERO
+000000        MOVE "No StudentId collisions found." TO ExceptionLine
+000000        WRITE ExceptionLine
+000000     END-IF
+000000     CLOSE StudentFile
+000000     CLOSE BatchTransactionFile
+000000     CLOSE ExceptionFile
+000000     STOP RUN.
+000000
+000000 ReadBatchRecord.
+000000     READ BatchTransactionFile
+000000        AT END MOVE "Y" TO WS-Batch-EOF
+000000     END-READ.
+000000
+000000 CheckForCollision.
+000000     MOVE BT-StudentId TO StudentId
+000000     READ StudentFile
+000000        INVALID KEY
+000000           CONTINUE
+000000        NOT INVALID KEY
+000000           PERFORM WriteExceptionLine
+000000     END-READ.
+000000
+000000 WriteExceptionLine.
+000000     ADD 1 TO WS-Exception-Count
+000000     MOVE SPACES TO ExceptionLine
+000000     STRING "Duplicate StudentId "     DELIMITED BY SIZE
+000000            BT-StudentId               DELIMITED BY SIZE
+000000            " - master has "           DELIMITED BY SIZE
+000000            FUNCTION TRIM(Surname)     DELIMITED BY SIZE
+000000            ", batch has "             DELIMITED BY SIZE
+000000            FUNCTION TRIM(BT-Surname)  DELIMITED BY SIZE
+000000       INTO ExceptionLine
+000000     END-STRING
+000000     WRITE ExceptionLine.
+000000
