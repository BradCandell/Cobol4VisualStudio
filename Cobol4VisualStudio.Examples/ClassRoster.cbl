@@ -0,0 +1,169 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID.  ClassRoster.
+000000 AUTHOR.  Michael Coughlan.
+000000* Reads StudentFile, sorts by CourseCode then Surname, and prints
+000000* a paginated roster with a course-code header, a detail line
+000000* per student, and a student-count control break per course.
+000000
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000000 		ORGANIZATION IS INDEXED
+000000 		ACCESS MODE IS SEQUENTIAL
+000000 		RECORD KEY IS StudentId
+000000 		FILE STATUS IS StudentFileStatus.
+000000
+000000     SELECT SortWorkFile ASSIGN TO "SORTWK1".
+000000
+000000     SELECT RosterFile ASSIGN TO "ROSTER.LST"
+000000 		ORGANIZATION IS LINE SEQUENTIAL.
+000000
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD StudentFile.
+000000 01 StudentDetails.
+000000    02  StudentId       PIC 9(7).
+000000    02  StudentName.
+000000        03 Surname      PIC X(8).
+000000        03 Initials     PIC XX.
+000000    02  DateOfBirth.
+000000        03 YOBirth      PIC 9(4).
+000000        03 MOBirth      PIC 9(2).
+000000        03 DOBirth      PIC 9(2).
+000000    02  CourseCode      PIC X(4).
+000000    02  Gender          PIC X.
+000000    02  EnrollmentStatus PIC X(10).
+000000    02  AdvisorCode     PIC X(4).
+000000
+000000 SD SortWorkFile.
+000000 01 SW-StudentDetails.
+000000    02  SW-StudentId    PIC 9(7).
+000000    02  SW-StudentName.
+000000        03 SW-Surname   PIC X(8).
+000000        03 SW-Initials  PIC XX.
+000000    02  SW-DateOfBirth.
+000000        03 SW-YOBirth   PIC 9(4).
+000000        03 SW-MOBirth   PIC 9(2).
+000000        03 SW-DOBirth   PIC 9(2).
+000000    02  SW-CourseCode   PIC X(4).
+000000    02  SW-Gender       PIC X.
+000000    02  SW-EnrollmentStatus PIC X(10).
+000000    02  SW-AdvisorCode  PIC X(4).
+000000
+000000 FD RosterFile.
+000000 01 RosterLine           PIC X(60).
+000000
+000000 WORKING-STORAGE SECTION.
+000000 01  StudentFileStatus                  PIC XX.
+000000 01  WS-EOF-Switch                      PIC X VALUE "N".
+000000 01  WS-Page-Number                     PIC 9(3) VALUE ZERO.
+000000 01  WS-Line-Count                       PIC 9(2) VALUE 99.
+000000 01  WS-Lines-Per-Page                  PIC 9(2) VALUE 40.
+000000 01  WS-Course-Count                     PIC 9(4) VALUE ZERO.
+000000 01  WS-Saved-CourseCode                 PIC X(4) VALUE SPACES.
+000000
+000000 01  HeaderLine.
+000000    02  FILLER          PIC X(10) VALUE "Course : ".
+000000    02  H-CourseCode    PIC X(4).
+000000    02  FILLER          PIC X(46) VALUE SPACES.
+000000
+000000 01  DetailLine.
+000000    02  D-StudentId     PIC 9(7).
+000000    02  FILLER          PIC X(2) VALUE SPACES.
+000000    02  D-Surname       PIC X(8).
+000000    02  FILLER          PIC X(2) VALUE SPACES.
+000000    02  D-Initials      PIC XX.
+000000    02  FILLER          PIC X(2) VALUE SPACES.
+000000    02  D-Gender        PIC X.
+000000    02  FILLER          PIC X(34) VALUE SPACES.
+000000
+000000 01  CountLine.
+000000    02  FILLER          PIC X(18) VALUE "  Student count : ".
+000000    02  C-Count         PIC ZZZ9.
+000000    02  FILLER          PIC X(38) VALUE SPACES.
+
+000000 01  PageHeaderLine.
+000000    02  FILLER          PIC X(20) VALUE "Class Roster - Page ".
+000000    02  PH-Page-Number  PIC ZZZ9.
+000000    02  FILLER          PIC X(36) VALUE SPACES.
+000000
+000000 PROCEDURE DIVISION.
+000000 Begin.
+000000* Reset the switch and the control-break state before every run -
+000000* CALLed a second time in the same session, WORKING-STORAGE VALUE
+000000* clauses only take effect on the very first load.
+000000     MOVE "N" TO WS-EOF-Switch
+000000     MOVE ZERO TO WS-Page-Number
+000000     MOVE 99 TO WS-Line-Count
+000000     MOVE ZERO TO WS-Course-Count
+000000     MOVE SPACES TO WS-Saved-CourseCode
+000000* SORT ... USING opens StudentFile itself - open and close it here
+000000* first just to confirm it exists before committing to the sort.
+000000     OPEN INPUT StudentFile
+000000     IF StudentFileStatus NOT = "00"
+000000        DISPLAY "STUDENTS.DAT could not be opened (status " StudentFileStatus ") - nothing to report."
+000000        GOBACK
+000000     END-IF
+000000     CLOSE StudentFile
+000000     OPEN OUTPUT RosterFile
+000000     SORT SortWorkFile
+000000        ON ASCENDING KEY SW-CourseCode SW-Surname
+000000        USING StudentFile
+000000        OUTPUT PROCEDURE IS PrintRoster
+000000     CLOSE RosterFile
+000000     GOBACK.
+000000
+000000 PrintRoster.
+000000     RETURN SortWorkFile AT END MOVE "Y" TO WS-EOF-Switch
+000000     PERFORM UNTIL WS-EOF-Switch = "Y"
+000000        IF SW-CourseCode NOT = WS-Saved-CourseCode
+000000           PERFORM EndCourseGroup
+000000           PERFORM StartCourseGroup
+000000        END-IF
+000000        PERFORM PrintDetailLine
+000000        RETURN SortWorkFile AT END MOVE "Y" TO WS-EOF-Switch
+000000     END-PERFORM
+000000     PERFORM EndCourseGroup.
+000000
+000000 StartCourseGroup.
+000000     MOVE SW-CourseCode TO WS-Saved-CourseCode
+000000     MOVE ZERO TO WS-Course-Count
+000000     PERFORM PrintCourseHeader.
+000000
+000000 EndCourseGroup.
+000000     IF WS-Saved-CourseCode NOT = SPACES
+000000        MOVE WS-Course-Count TO C-Count
+000000        WRITE RosterLine FROM CountLine
+000000        ADD 1 TO WS-Line-Count
+000000     END-IF.
+000000
+000000 PrintCourseHeader.
+000000     IF WS-Line-Count + 3 > WS-Lines-Per-Page
+000000        PERFORM StartNewPage
+000000     END-IF
+000000     MOVE SW-CourseCode TO H-CourseCode
+000000     WRITE RosterLine FROM HeaderLine
+000000     ADD 1 TO WS-Line-Count.
+000000
+000000 PrintDetailLine.
+000000     IF WS-Line-Count + 1 > WS-Lines-Per-Page
+000000        PERFORM StartNewPage
+000000        PERFORM PrintCourseHeader
+000000     END-IF
+000000     MOVE SW-StudentId  TO D-StudentId
+000000     MOVE SW-Surname    TO D-Surname
+000000     MOVE SW-Initials   TO D-Initials
+000000     MOVE SW-Gender     TO D-Gender
+000000     WRITE RosterLine FROM DetailLine
+000000     ADD 1 TO WS-Line-Count
+000000     ADD 1 TO WS-Course-Count.
+000000
+000000 StartNewPage.
+000000     ADD 1 TO WS-Page-Number
+000000     MOVE ZERO TO WS-Line-Count
+000000     MOVE SPACES TO RosterLine
+000000     WRITE RosterLine
+000000     MOVE WS-Page-Number TO PH-Page-Number
+000000     WRITE RosterLine FROM PageHeaderLine.
+000000
