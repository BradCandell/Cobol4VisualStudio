@@ -0,0 +1,100 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID.  ConvertStudents.
+000000 AUTHOR.  Michael Coughlan.
+000000* One-time conversion - reads STUDENTS.DAT in the old 30-byte
+000000* layout (no EnrollmentStatus/AdvisorCode) and rewrites every
+000000* record into the new layout, defaulting EnrollmentStatus to
+000000* "ACTIVE" and AdvisorCode to spaces.
+000000*
+000000* Before running: rename the existing STUDENTS.DAT to
+000000* STUDENTS.OLD.  This program reads STUDENTS.OLD and (re)builds
+000000* STUDENTS.DAT in the new, longer record layout.
+000000
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT OldStudentFile ASSIGN TO "STUDENTS.OLD"
+000000 		ORGANIZATION IS INDEXED
+000000 		ACCESS MODE IS SEQUENTIAL
+000000 		RECORD KEY IS OldStudentId
+000000 		FILE STATUS IS OldFileStatus.
+000000
+000000     SELECT NewStudentFile ASSIGN TO "STUDENTS.DAT"
+000000 		ORGANIZATION IS INDEXED
+000000 		ACCESS MODE IS SEQUENTIAL
+000000 		RECORD KEY IS NewStudentId
+000000 		FILE STATUS IS NewFileStatus.
+000000
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD OldStudentFile.
+000000 01 OldStudentDetails.
+000000    02  OldStudentId    PIC 9(7).
+000000    02  OldStudentName.
+000000        03 OldSurname   PIC X(8).
+000000        03 OldInitials  PIC XX.
+000000    02  OldDateOfBirth.
+000000        03 OldYOBirth   PIC 9(4).
+000000        03 OldMOBirth   PIC 9(2).
+000000        03 OldDOBirth   PIC 9(2).
+000000    02  OldCourseCode   PIC X(4).
+000000    02  OldGender       PIC X.
+000000
+000000 FD NewStudentFile.
+000000 01 NewStudentDetails.
+000000    02  NewStudentId    PIC 9(7).
+000000    02  NewStudentName.
+000000        03 NewSurname   PIC X(8).
+000000        03 NewInitials  PIC XX.
+000000    02  NewDateOfBirth.
+000000        03 NewYOBirth   PIC 9(4).
+000000        03 NewMOBirth   PIC 9(2).
+000000        03 NewDOBirth   PIC 9(2).
+000000    02  NewCourseCode   PIC X(4).
+000000    02  NewGender       PIC X.
+000000    02  NewEnrollmentStatus PIC X(10).
+000000    02  NewAdvisorCode  PIC X(4).
+000000
+000000 WORKING-STORAGE SECTION.
+000000 01  OldFileStatus                      PIC XX.
+000000 01  NewFileStatus                      PIC XX.
+000000 01  WS-EOF-Switch                      PIC X VALUE "N".
+000000 01  WS-Converted-Count                 PIC 9(6) VALUE ZERO.
+000000
+000000 PROCEDURE DIVISION.
+000000 Begin.
+000000     OPEN INPUT OldStudentFile
+000000     OPEN OUTPUT NewStudentFile
+000000     PERFORM ReadOldRecord
+000000     PERFORM UNTIL WS-EOF-Switch = "Y"
+000000        PERFORM ConvertAndWrite
+000000        PERFORM ReadOldRecord
+000000     END-PERFORM
+000000     CLOSE OldStudentFile
+000000     CLOSE NewStudentFile
+000000     DISPLAY "Students converted : " WS-Converted-Count
+000000     STOP RUN.
+000000
+000000 ReadOldRecord.
+000000     READ OldStudentFile NEXT
+000000        AT END MOVE "Y" TO WS-EOF-Switch
+000000     END-READ.
+000000
+000000 ConvertAndWrite.
+000000     MOVE OldStudentId    TO NewStudentId
+000000     MOVE OldSurname      TO NewSurname
+000000     MOVE OldInitials     TO NewInitials
+000000     MOVE OldYOBirth      TO NewYOBirth
+000000     MOVE OldMOBirth      TO NewMOBirth
+000000     MOVE OldDOBirth      TO NewDOBirth
+000000     MOVE OldCourseCode   TO NewCourseCode
+000000     MOVE OldGender       TO NewGender
+000000     MOVE "ACTIVE"        TO NewEnrollmentStatus
+000000     MOVE SPACES          TO NewAdvisorCode
+000000     WRITE NewStudentDetails
+000000        INVALID KEY
+000000           DISPLAY "Duplicate StudentId on conversion - " OldStudentId
+000000        NOT INVALID KEY
+000000           ADD 1 TO WS-Converted-Count
+000000     END-WRITE.
+000000
