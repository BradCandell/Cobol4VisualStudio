@@ -0,0 +1,57 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID.  CourseLoad.
+000000 AUTHOR.  Michael Coughlan.
+000000* Builds and maintains the master course-code table that
+000000* GetStudentDetails cross-references before a CourseCode is
+000000* accepted onto STUDENTS.DAT.
+000000
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT CourseMaster ASSIGN TO "COURSES.DAT"
+000000 		ORGANIZATION IS INDEXED
+000000 		ACCESS MODE IS DYNAMIC
+000000 		RECORD KEY IS CourseCode
+000000 		FILE STATUS IS CourseFileStatus.
+000000
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD CourseMaster.
+000000 01 CourseMasterRecord.
+000000    02  CourseCode      PIC X(4).
+000000    02  CourseTitle     PIC X(20).
+000000    02  CreditHours     PIC 9(2).
+000000    02  RatePerCredit   PIC 9(4)V99.
+000000    02  CourseStatus    PIC X.
+000000
+000000 WORKING-STORAGE SECTION.
+000000 01  CourseFileStatus                   PIC XX.
+000000
+000000 PROCEDURE DIVISION.
+000000 Begin.
+000000     PERFORM OpenCourseMaster
+000000     DISPLAY "Enter course details using template below.  Enter no data to end."
+000000     PERFORM GetCourseDetails
+000000     PERFORM UNTIL CourseMasterRecord = SPACES
+000000        WRITE CourseMasterRecord
+000000           INVALID KEY
+000000              DISPLAY "Duplicate CourseCode - record not written."
+000000        END-WRITE
+000000        PERFORM GetCourseDetails
+000000     END-PERFORM
+000000     CLOSE CourseMaster
+000000     STOP RUN.
+000000
+000000 OpenCourseMaster.
+000000     OPEN I-O CourseMaster
+000000     IF CourseFileStatus = "35"
+000000        OPEN OUTPUT CourseMaster
+000000        CLOSE CourseMaster
+000000        OPEN I-O CourseMaster
+000000     END-IF.
+000000
+000000 GetCourseDetails.
+000000     DISPLAY "Enter - Code, Title, CreditHrs, RatePerCredit, Status(A/I)"
+000000     DISPLAY "CCCCTTTTTTTTTTTTTTTTTTTTHHRRRRRRS"
+000000     ACCEPT CourseMasterRecord.
+000000
