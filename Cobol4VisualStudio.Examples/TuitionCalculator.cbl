@@ -0,0 +1,90 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID.  TuitionCalculator.
+000000 AUTHOR.  Michael Coughlan.
+000000* Looks up a student's CourseCode on STUDENTS.DAT, multiplies that
+000000* course's credit hours by its per-credit rate from COURSES.DAT,
+000000* and displays the tuition due for that StudentId.
+000000
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000000 		ORGANIZATION IS INDEXED
+000000 		ACCESS MODE IS DYNAMIC
+000000 		RECORD KEY IS StudentId
+000000 		FILE STATUS IS StudentFileStatus.
+000000
+000000     SELECT CourseMaster ASSIGN TO "COURSES.DAT"
+000000 		ORGANIZATION IS INDEXED
+000000 		ACCESS MODE IS DYNAMIC
+000000 		RECORD KEY IS CM-CourseCode
+000000 		FILE STATUS IS CourseFileStatus.
+000000
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD StudentFile.
+000000 01 StudentDetails.
+000000    02  StudentId       PIC 9(7).
+000000    02  StudentName.
+000000        03 Surname      PIC X(8).
+000000        03 Initials     PIC XX.
+000000    02  DateOfBirth.
+000000        03 YOBirth      PIC 9(4).
+000000        03 MOBirth      PIC 9(2).
+000000        03 DOBirth      PIC 9(2).
+000000    02  CourseCode      PIC X(4).
+000000    02  Gender          PIC X.
+000000    02  EnrollmentStatus PIC X(10).
+000000    02  AdvisorCode     PIC X(4).
+000000
+000000 FD CourseMaster.
+000000 01 CourseMasterRecord.
+000000    02  CM-CourseCode   PIC X(4).
+000000    02  CM-CourseTitle  PIC X(20).
+000000    02  CM-CreditHours  PIC 9(2).
+000000    02  CM-RatePerCredit PIC 9(4)V99.
+000000    02  CM-CourseStatus PIC X.
+000000
+000000 WORKING-STORAGE SECTION.
+000000 01  StudentFileStatus                  PIC XX.
+000000 01  CourseFileStatus                   PIC XX.
+000000 01  WS-StudentId                       PIC 9(7) VALUE ZERO.
+000000 01  WS-Tuition-Due                     PIC 9(6)V99 VALUE ZERO.
+000000
+000000 PROCEDURE DIVISION.
+000000 Begin.
+000000     OPEN INPUT StudentFile
+000000     IF StudentFileStatus NOT = "00"
+000000        DISPLAY "STUDENTS.DAT could not be opened (status " StudentFileStatus ")."
+000000        STOP RUN
+000000     END-IF
+000000     OPEN INPUT CourseMaster
+000000     IF CourseFileStatus NOT = "00"
+000000        DISPLAY "COURSES.DAT could not be opened (status " CourseFileStatus ") - run CourseLoad first."
+000000        CLOSE StudentFile
+000000        STOP RUN
+000000     END-IF
+000000     DISPLAY "Enter StudentId : " WITH NO ADVANCING
+000000     ACCEPT WS-StudentId
+000000     MOVE WS-StudentId TO StudentId
+000000     READ StudentFile
+000000        INVALID KEY
+000000           DISPLAY "StudentId not found - " WS-StudentId
+000000        NOT INVALID KEY
+000000           PERFORM LookUpCourseAndCompute
+000000     END-READ
+000000     CLOSE StudentFile
+000000     CLOSE CourseMaster
+000000     STOP RUN.
+000000
+000000 LookUpCourseAndCompute.
+000000     MOVE CourseCode TO CM-CourseCode
+000000     READ CourseMaster
+000000        INVALID KEY
+000000           DISPLAY "CourseCode not on master table - " CourseCode
+000000        NOT INVALID KEY
+000000           COMPUTE WS-Tuition-Due = CM-CreditHours * CM-RatePerCredit
+000000           DISPLAY "StudentId " WS-StudentId " - Course " CourseCode
+000000           DISPLAY "Tuition due = " WS-Tuition-Due
+000000     END-READ.
+000000
