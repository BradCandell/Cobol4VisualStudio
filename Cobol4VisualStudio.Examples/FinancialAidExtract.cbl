@@ -0,0 +1,82 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID.  FinancialAidExtract.
+000000 AUTHOR.  Michael Coughlan.
+000000* Reads StudentFile and writes a comma-delimited extract of
+000000* StudentId, Surname, Initials and CourseCode for the
+000000* financial-aid system's import job.
+000000
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000000 		ORGANIZATION IS INDEXED
+000000 		ACCESS MODE IS SEQUENTIAL
+000000 		RECORD KEY IS StudentId
+000000 		FILE STATUS IS StudentFileStatus.
+000000
+000000     SELECT ExtractFile ASSIGN TO "FINAID.DAT"
+000000 		ORGANIZATION IS LINE SEQUENTIAL.
+000000
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD StudentFile.
+000000 01 StudentDetails.
+000000    02  StudentId       PIC 9(7).
+000000    02  StudentName.
+000000        03 Surname      PIC X(8).
+000000        03 Initials     PIC XX.
+000000    02  DateOfBirth.
+000000        03 YOBirth      PIC 9(4).
+000000        03 MOBirth      PIC 9(2).
+000000        03 DOBirth      PIC 9(2).
+000000    02  CourseCode      PIC X(4).
+000000    02  Gender          PIC X.
+000000    02  EnrollmentStatus PIC X(10).
+000000    02  AdvisorCode     PIC X(4).
+000000
+000000 FD ExtractFile.
+000000 01 ExtractLine           PIC X(40).
+000000
+000000 WORKING-STORAGE SECTION.
+000000 01  StudentFileStatus                  PIC XX.
+000000 01  WS-EOF-Switch                      PIC X VALUE "N".
+000000
+000000 PROCEDURE DIVISION.
+000000 Begin.
+000000* Reset the switch before every run - CALLed a second time in the
+000000* same session, WORKING-STORAGE VALUE clauses only take effect on
+000000* the very first load.
+000000     MOVE "N" TO WS-EOF-Switch
+000000     OPEN INPUT StudentFile
+000000     IF StudentFileStatus NOT = "00"
+000000        DISPLAY "STUDENTS.DAT could not be opened (status " StudentFileStatus ") - nothing extracted."
+000000        GOBACK
+000000     END-IF
+000000     OPEN OUTPUT ExtractFile
+000000     PERFORM ReadStudentRecord
+000000     PERFORM UNTIL WS-EOF-Switch = "Y"
+000000        PERFORM WriteExtractLine
+000000        PERFORM ReadStudentRecord
+000000     END-PERFORM
+000000     CLOSE StudentFile
+000000     CLOSE ExtractFile
+000000     GOBACK.
+000000
+000000 ReadStudentRecord.
+000000     READ StudentFile NEXT
+000000        AT END MOVE "Y" TO WS-EOF-Switch
+000000     END-READ.
+000000
+000000 WriteExtractLine.
+000000     MOVE SPACES TO ExtractLine
+000000     STRING StudentId             DELIMITED BY SIZE
+000000            ","                   DELIMITED BY SIZE
+000000            FUNCTION TRIM(Surname)  DELIMITED BY SIZE
+000000            ","                   DELIMITED BY SIZE
+000000            FUNCTION TRIM(Initials) DELIMITED BY SIZE
+000000            ","                   DELIMITED BY SIZE
+000000            CourseCode            DELIMITED BY SIZE
+000000       INTO ExtractLine
+000000     END-STRING
+000000     WRITE ExtractLine.
+000000
