@@ -0,0 +1,194 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID.  StudentMaint.
+000000 AUTHOR.  Michael Coughlan.
+000000* Add/Change/Delete maintenance against STUDENTS.DAT.  Locates a
+000000* record by StudentId and rewrites or removes it instead of the
+000000* whole file having to be re-keyed by hand.
+000000
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000000 		ORGANIZATION IS INDEXED
+000000 		ACCESS MODE IS DYNAMIC
+000000 		RECORD KEY IS StudentId
+000000 		FILE STATUS IS StudentFileStatus.
+000000
+000000     SELECT CourseMaster ASSIGN TO "COURSES.DAT"
+000000 		ORGANIZATION IS INDEXED
+000000 		ACCESS MODE IS DYNAMIC
+000000 		RECORD KEY IS CM-CourseCode
+000000 		FILE STATUS IS CourseFileStatus.
+000000
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD StudentFile.
+000000 01 StudentDetails.
+000000    02  StudentId       PIC 9(7).
+000000    02  StudentName.
+000000        03 Surname      PIC X(8).
+000000        03 Initials     PIC XX.
+000000    02  DateOfBirth.
+000000        03 YOBirth      PIC 9(4).
+000000        03 MOBirth      PIC 9(2).
+000000        03 DOBirth      PIC 9(2).
+000000    02  CourseCode      PIC X(4).
+000000    02  Gender          PIC X.
+000000    02  EnrollmentStatus PIC X(10).
+000000    02  AdvisorCode     PIC X(4).
+000000
+000000* Master course-code table cross-referenced before a CourseCode
+000000* is accepted onto STUDENTS.DAT - same layout SequentialWrite uses.
+000000 FD CourseMaster.
+000000 01 CourseMasterRecord.
+000000    02  CM-CourseCode   PIC X(4).
+000000    02  CM-CourseTitle  PIC X(20).
+000000    02  CM-CreditHours  PIC 9(2).
+000000    02  CM-RatePerCredit PIC 9(4)V99.
+000000    02  CM-CourseStatus PIC X.
+000000
+000000 WORKING-STORAGE SECTION.
+000000 01  StudentFileStatus                  PIC XX.
+000000 01  CourseFileStatus                   PIC XX.
+000000 01  WS-TransCode                       PIC X VALUE SPACES.
+000000 01  WS-SearchId                        PIC 9(7) VALUE ZERO.
+000000 01  WS-Done-Switch                     PIC X VALUE "N".
+000000 01  WS-Valid-Entry                     PIC X VALUE "Y".
+000000
+000000 PROCEDURE DIVISION.
+000000 Begin.
+000000     MOVE "N" TO WS-Done-Switch
+000000     OPEN I-O StudentFile
+000000     IF StudentFileStatus NOT = "00"
+000000        DISPLAY "STUDENTS.DAT could not be opened (status " StudentFileStatus ") - nothing to maintain."
+000000        GOBACK
+000000     END-IF
+000000     OPEN INPUT CourseMaster
+000000     IF CourseFileStatus NOT = "00"
+000000        DISPLAY "COURSES.DAT could not be opened (status " CourseFileStatus ") - run CourseLoad first."
+000000        CLOSE StudentFile
+000000        GOBACK
+000000     END-IF
+000000     PERFORM UNTIL WS-Done-Switch = "Y"
+000000        PERFORM GetTransaction
+000000        EVALUATE WS-TransCode
+000000           WHEN "A"
+000000              PERFORM AddStudent
+000000           WHEN "C"
+000000              PERFORM ChangeStudent
+000000           WHEN "D"
+000000              PERFORM DeleteStudent
+000000           WHEN "X"
+000000              MOVE "Y" TO WS-Done-Switch
+000000           WHEN OTHER
+000000              DISPLAY "Invalid transaction code - use A, C, D or X."
+000000        END-EVALUATE
+000000     END-PERFORM
+000000     CLOSE StudentFile
+000000     CLOSE CourseMaster
+000000     GOBACK.
+000000
+000000 GetTransaction.
+000000     DISPLAY "Transaction - (A)dd, (C)hange, (D)elete, (X)it : " WITH NO ADVANCING
+000000     ACCEPT WS-TransCode.
+000000
+000000 AddStudent.
+000000     DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB, Course, Gender"
+000000     DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
+000000     ACCEPT StudentDetails
+000000     IF StudentDetails = SPACES
+000000        DISPLAY "No data entered - record not added."
+000000     ELSE
+000000* New students added here default to active/no advisor-on-file,
+000000* same as the interactive entry in SequentialWrite.
+000000        MOVE "ACTIVE" TO EnrollmentStatus
+000000        MOVE SPACES TO AdvisorCode
+000000        PERFORM EditStudentDetails
+000000        IF WS-Valid-Entry = "Y"
+000000           WRITE StudentDetails
+000000              INVALID KEY
+000000                 DISPLAY "StudentId already exists - record not added."
+000000           END-WRITE
+000000        ELSE
+000000           DISPLAY "Record rejected - not added."
+000000        END-IF
+000000     END-IF.
+000000
+000000 ChangeStudent.
+000000     PERFORM GetSearchId
+000000     MOVE WS-SearchId TO StudentId
+000000     READ StudentFile
+000000        INVALID KEY
+000000           DISPLAY "StudentId not found - nothing changed."
+000000        NOT INVALID KEY
+000000           DISPLAY "Current - StudId, Surname, Initials, YOB, MOB, DOB, Course, Gender"
+000000           DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
+000000           DISPLAY StudentDetails
+000000           DISPLAY "Enter replacement record (same template) : "
+000000* Only the original 30-byte portion is re-keyed here - EnrollmentStatus
+000000* and AdvisorCode are left untouched so correcting a typo in Surname
+000000* does not wipe out a student's status and advisor code.
+000000           ACCEPT StudentDetails(1:30)
+000000           MOVE WS-SearchId TO StudentId
+000000           PERFORM EditStudentDetails
+000000           IF WS-Valid-Entry = "Y"
+000000              REWRITE StudentDetails
+000000                 INVALID KEY
+000000                    DISPLAY "Rewrite failed - record not changed."
+000000              END-REWRITE
+000000           ELSE
+000000              DISPLAY "Record rejected - not changed."
+000000           END-IF
+000000     END-READ.
+000000
+000000 DeleteStudent.
+000000     PERFORM GetSearchId
+000000     MOVE WS-SearchId TO StudentId
+000000     READ StudentFile
+000000        INVALID KEY
+000000           DISPLAY "StudentId not found - nothing deleted."
+000000        NOT INVALID KEY
+000000           DELETE StudentFile
+000000              INVALID KEY
+000000                 DISPLAY "Delete failed - record not removed."
+000000           END-DELETE
+000000     END-READ.
+000000
+000000 GetSearchId.
+000000     DISPLAY "Enter StudentId : " WITH NO ADVANCING
+000000     ACCEPT WS-SearchId.
+000000
+000000 EditStudentDetails.
+000000     MOVE "Y" TO WS-Valid-Entry
+000000     IF StudentId IS NOT NUMERIC OR StudentId = ZERO
+000000        DISPLAY "Invalid StudentId - must be numeric and non-zero."
+000000        MOVE "N" TO WS-Valid-Entry
+000000     END-IF
+000000     IF MOBirth IS NOT NUMERIC OR MOBirth < 1 OR MOBirth > 12
+000000        DISPLAY "Invalid MOBirth - must be 01 thru 12."
+000000        MOVE "N" TO WS-Valid-Entry
+000000     END-IF
+000000     IF DOBirth IS NOT NUMERIC OR DOBirth < 1 OR DOBirth > 31
+000000        DISPLAY "Invalid DOBirth - must be 01 thru 31."
+000000        MOVE "N" TO WS-Valid-Entry
+000000     END-IF
+000000     IF CourseCode = SPACES
+000000        DISPLAY "Invalid CourseCode - cannot be blank."
+000000        MOVE "N" TO WS-Valid-Entry
+000000     ELSE
+000000        PERFORM ValidateCourseCode
+000000     END-IF.
+000000
+000000 ValidateCourseCode.
+000000     MOVE CourseCode TO CM-CourseCode
+000000     READ CourseMaster
+000000        INVALID KEY
+000000           DISPLAY "CourseCode not recognized - " CourseCode
+000000           MOVE "N" TO WS-Valid-Entry
+000000        NOT INVALID KEY
+000000           IF CM-CourseStatus NOT = "A"
+000000              DISPLAY "CourseCode not currently offered - " CourseCode
+000000              MOVE "N" TO WS-Valid-Entry
+000000           END-IF
+000000     END-READ.
+000000
