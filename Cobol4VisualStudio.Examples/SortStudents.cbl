@@ -0,0 +1,76 @@
+000000 IDENTIFICATION DIVISION.
+000000 PROGRAM-ID.  SortStudents.
+000000 AUTHOR.  Michael Coughlan.
+000000* Standalone sort step - reads StudentFile and writes a
+000000* CourseCode/Surname-ordered copy to STUDENTS.SORTED so downstream
+000000* programs can read it in order instead of each re-sorting the
+000000* master independently.
+000000
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000000 		ORGANIZATION IS INDEXED
+000000 		ACCESS MODE IS SEQUENTIAL
+000000 		RECORD KEY IS StudentId
+000000 		FILE STATUS IS StudentFileStatus.
+000000
+000000     SELECT SortWorkFile ASSIGN TO "SORTWK1".
+000000
+000000     SELECT SortedStudentFile ASSIGN TO "STUDENTS.SORTED"
+000000 		ORGANIZATION IS LINE SEQUENTIAL.
+000000
+000000 DATA DIVISION.
+000000 FILE SECTION.
+000000 FD StudentFile.
+000000 01 StudentDetails.
+000000    02  StudentId       PIC 9(7).
+000000    02  StudentName.
+000000        03 Surname      PIC X(8).
+000000        03 Initials     PIC XX.
+000000    02  DateOfBirth.
+000000        03 YOBirth      PIC 9(4).
+000000        03 MOBirth      PIC 9(2).
+000000        03 DOBirth      PIC 9(2).
+000000    02  CourseCode      PIC X(4).
+000000    02  Gender          PIC X.
+000000    02  EnrollmentStatus PIC X(10).
+000000    02  AdvisorCode     PIC X(4).
+000000
+000000 SD SortWorkFile.
+000000 01 SW-StudentDetails.
+000000    02  SW-StudentId    PIC 9(7).
+000000    02  SW-StudentName.
+000000        03 SW-Surname   PIC X(8).
+000000        03 SW-Initials  PIC XX.
+000000    02  SW-DateOfBirth.
+000000        03 SW-YOBirth   PIC 9(4).
+000000        03 SW-MOBirth   PIC 9(2).
+000000        03 SW-DOBirth   PIC 9(2).
+000000    02  SW-CourseCode   PIC X(4).
+000000    02  SW-Gender       PIC X.
+000000    02  SW-EnrollmentStatus PIC X(10).
+000000    02  SW-AdvisorCode  PIC X(4).
+000000
+000000 FD SortedStudentFile.
+000000 01 SortedStudentDetails           PIC X(44).
+000000
+000000 WORKING-STORAGE SECTION.
+000000 01  StudentFileStatus                  PIC XX.
+000000
+000000 PROCEDURE DIVISION.
+000000 Begin.
+000000* SORT ... USING opens StudentFile itself - open and close it here
+000000* first just to confirm it exists before committing to the sort.
+000000     OPEN INPUT StudentFile
+000000     IF StudentFileStatus NOT = "00"
+000000        DISPLAY "STUDENTS.DAT could not be opened (status " StudentFileStatus ") - nothing to sort."
+000000        STOP RUN
+000000     END-IF
+000000     CLOSE StudentFile
+000000     SORT SortWorkFile
+000000        ON ASCENDING KEY SW-CourseCode SW-Surname
+000000        USING StudentFile
+000000        GIVING SortedStudentFile
+000000     STOP RUN.
+000000
