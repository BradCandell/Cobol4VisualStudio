@@ -36,7 +36,8 @@
 000000 01 CurrentTime.
 000000    02  CurrentHour     PIC 99.
 000000    02  CurrentMinute   PIC 99.
-000000    02  FILLER          PIC 9(4).
+000000    02  CurrentSecond   PIC 99.
+000000    02  FILLER          PIC 99.
 000000 
 000000 
 000000 PROCEDURE DIVISION.
@@ -51,5 +52,5 @@
 000000     DISPLAY "Name is ", Initials SPACE Surname.
 000000     DISPLAY "Date is " CurrentDay SPACE CurrentMonth SPACE CurrentYear.
 000000     DISPLAY "Today is day " YearDay " of the year".
-000000     DISPLAY "The time is " CurrentHour ":" CurrentMinute.
-000000     STOP RUN.
\ No newline at end of file
+000000     DISPLAY "The time is " CurrentHour ":" CurrentMinute ":" CurrentSecond.
+000000     STOP RUN.
