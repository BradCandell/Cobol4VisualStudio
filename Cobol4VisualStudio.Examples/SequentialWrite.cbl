@@ -12,8 +12,25 @@
 000000 INPUT-OUTPUT SECTION.
 000000 FILE-CONTROL.
 000000     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-000000 		ORGANIZATION IS LINE SEQUENTIAL.
-000000 
+000000 		ORGANIZATION IS INDEXED
+000000 		ACCESS MODE IS DYNAMIC
+000000 		RECORD KEY IS StudentId
+000000 		FILE STATUS IS StudentFileStatus.
+000000
+000000     SELECT AuditFile ASSIGN TO "AUDIT.DAT"
+000000 		ORGANIZATION IS LINE SEQUENTIAL
+000000 		FILE STATUS IS AuditFileStatus.
+000000
+000000     SELECT BatchTransactionFile ASSIGN TO "BATCH.DAT"
+000000 		ORGANIZATION IS LINE SEQUENTIAL
+000000 		FILE STATUS IS BatchFileStatus.
+000000
+000000     SELECT CourseMaster ASSIGN TO "COURSES.DAT"
+000000 		ORGANIZATION IS INDEXED
+000000 		ACCESS MODE IS DYNAMIC
+000000 		RECORD KEY IS CM-CourseCode
+000000 		FILE STATUS IS CourseFileStatus.
+000000
 000000 DATA DIVISION.
 000000 FILE SECTION.
 000000 FD StudentFile.
@@ -28,22 +45,189 @@
 000000        03 DOBirth      PIC 9(2).
 000000    02  CourseCode      PIC X(4).
 000000    02  Gender          PIC X.
-000000 
+000000    02  EnrollmentStatus PIC X(10).
+000000    02  AdvisorCode     PIC X(4).
+000000
+000000 FD AuditFile.
+000000 01 AuditRecord.
+000000    02  AuditOperatorId PIC X(8).
+000000    02  AuditDate       PIC 9(8).
+000000    02  AuditTime       PIC 9(8).
+000000    02  AuditStudentId  PIC 9(7).
+000000
+000000* Registrar's nightly extract - one StudentDetails-formatted
+000000* record per line - loaded in batch instead of keyed at a terminal.
+000000 FD BatchTransactionFile.
+000000 01 BatchStudentDetails.
+000000    02  BT-StudentId    PIC 9(7).
+000000    02  BT-StudentName.
+000000        03 BT-Surname   PIC X(8).
+000000        03 BT-Initials  PIC XX.
+000000    02  BT-DateOfBirth.
+000000        03 BT-YOBirth   PIC 9(4).
+000000        03 BT-MOBirth   PIC 9(2).
+000000        03 BT-DOBirth   PIC 9(2).
+000000    02  BT-CourseCode   PIC X(4).
+000000    02  BT-Gender       PIC X.
+000000    02  BT-EnrollmentStatus PIC X(10).
+000000    02  BT-AdvisorCode  PIC X(4).
+000000
+000000* Master course-code table cross-referenced before a CourseCode
+000000* is accepted onto STUDENTS.DAT.
+000000 FD CourseMaster.
+000000 01 CourseMasterRecord.
+000000    02  CM-CourseCode   PIC X(4).
+000000    02  CM-CourseTitle  PIC X(20).
+000000    02  CM-CreditHours  PIC 9(2).
+000000    02  CM-RatePerCredit PIC 9(4)V99.
+000000    02  CM-CourseStatus PIC X.
+000000
+000000 WORKING-STORAGE SECTION.
+000000 01  StudentFileStatus                  PIC XX.
+000000 01  AuditFileStatus                    PIC XX.
+000000 01  BatchFileStatus                    PIC XX.
+000000 01  CourseFileStatus                   PIC XX.
+000000 01  WS-Valid-Entry                     PIC X VALUE "Y".
+000000 01  WS-Operator-Id                     PIC X(8) VALUE SPACES.
+000000 01  WS-Run-Mode                        PIC X VALUE "I".
+000000 01  WS-Batch-EOF                       PIC X VALUE "N".
+000000
 000000 PROCEDURE DIVISION.
 000000 Begin.
-000000     OPEN OUTPUT StudentFile
+000000* Reset the batch switch before every run - CALLed a second time in
+000000* the same session, WORKING-STORAGE VALUE clauses only take effect
+000000* on the very first load.
+000000     MOVE "N" TO WS-Batch-EOF
+000000     DISPLAY "Enter operator ID : " WITH NO ADVANCING
+000000     ACCEPT WS-Operator-Id
+000000     DISPLAY "Run mode - (I)nteractive or (B)atch load from BATCH.DAT : " WITH NO ADVANCING
+000000     ACCEPT WS-Run-Mode
+000000     PERFORM OpenStudentFile
+000000     OPEN EXTEND AuditFile
+000000     OPEN INPUT CourseMaster
+000000     IF CourseFileStatus NOT = "00"
+000000        DISPLAY "COURSES.DAT could not be opened (status " CourseFileStatus ") - run CourseLoad first."
+000000        CLOSE StudentFile
+000000        CLOSE AuditFile
+000000        GOBACK
+000000     END-IF
+000000     IF WS-Run-Mode = "B"
+000000        PERFORM ProcessBatchInput
+000000     ELSE
+000000        PERFORM ProcessInteractiveInput
+000000     END-IF
+000000     CLOSE StudentFile
+000000     CLOSE AuditFile
+000000     CLOSE CourseMaster
+000000     GOBACK.
+000000
+000000 ProcessInteractiveInput.
 000000     DISPLAY "Enter student details using template below.  Enter no data to end."
-000000 
 000000     PERFORM GetStudentDetails
 000000     PERFORM UNTIL StudentDetails = SPACES
-000000        WRITE StudentDetails
+000000        IF WS-Valid-Entry = "Y"
+000000           PERFORM WriteStudentRecord
+000000        ELSE
+000000           DISPLAY "Record rejected - please re-enter this student."
+000000        END-IF
 000000        PERFORM GetStudentDetails
-000000     END-PERFORM
-000000     CLOSE StudentFile
-000000     STOP RUN.
-000000 
+000000     END-PERFORM.
+000000
+000000 ProcessBatchInput.
+000000     OPEN INPUT BatchTransactionFile
+000000     IF BatchFileStatus NOT = "00"
+000000        DISPLAY "BATCH.DAT could not be opened (status " BatchFileStatus ") - nothing loaded."
+000000     ELSE
+000000        PERFORM ReadBatchRecord
+000000        PERFORM UNTIL WS-Batch-EOF = "Y"
+000000           MOVE BatchStudentDetails TO StudentDetails
+000000           PERFORM EditStudentDetails
+000000           IF WS-Valid-Entry = "Y"
+000000              PERFORM WriteStudentRecord
+000000           ELSE
+000000              DISPLAY "Batch record rejected - StudentId " StudentId
+000000           END-IF
+000000           PERFORM ReadBatchRecord
+000000        END-PERFORM
+000000        CLOSE BatchTransactionFile
+000000     END-IF.
+000000
+000000 ReadBatchRecord.
+000000     READ BatchTransactionFile
+000000        AT END MOVE "Y" TO WS-Batch-EOF
+000000     END-READ.
+000000
+000000 OpenStudentFile.
+000000* STUDENTS.DAT is keyed on StudentId so a lookup program can READ
+000000* a single student directly instead of scanning the whole file.
+000000     OPEN I-O StudentFile
+000000     IF StudentFileStatus = "35"
+000000        OPEN OUTPUT StudentFile
+000000        CLOSE StudentFile
+000000        OPEN I-O StudentFile
+000000     END-IF.
+000000
+000000 WriteStudentRecord.
+000000     WRITE StudentDetails
+000000        INVALID KEY
+000000           DISPLAY "Duplicate StudentId - record not written."
+000000        NOT INVALID KEY
+000000           PERFORM WriteAuditRecord
+000000     END-WRITE.
+000000
+000000 WriteAuditRecord.
+000000* Trace who entered each student record and when, the same way
+000000* AcceptAndDisplay pulls CurrentDate FROM DATE YYYYMMDD and
+000000* CurrentTime FROM TIME.
+000000     MOVE WS-Operator-Id TO AuditOperatorId
+000000     ACCEPT AuditDate FROM DATE YYYYMMDD
+000000     ACCEPT AuditTime FROM TIME
+000000     MOVE StudentId TO AuditStudentId
+000000     WRITE AuditRecord.
+000000
 000000 GetStudentDetails.
 000000     DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB, Course, Gender"
 000000     DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
-000000     ACCEPT  StudentDetails.  
-000000
\ No newline at end of file
+000000     ACCEPT  StudentDetails.
+000000     IF StudentDetails NOT = SPACES
+000000* New interactive entries default to active/no advisor-on-file;
+000000* EnrollmentStatus and AdvisorCode are not keyed at the terminal.
+000000        MOVE "ACTIVE" TO EnrollmentStatus
+000000        MOVE SPACES TO AdvisorCode
+000000        PERFORM EditStudentDetails
+000000     END-IF.
+000000
+000000 EditStudentDetails.
+000000     MOVE "Y" TO WS-Valid-Entry
+000000     IF StudentId IS NOT NUMERIC OR StudentId = ZERO
+000000        DISPLAY "Invalid StudentId - must be numeric and non-zero."
+000000        MOVE "N" TO WS-Valid-Entry
+000000     END-IF
+000000     IF MOBirth IS NOT NUMERIC OR MOBirth < 1 OR MOBirth > 12
+000000        DISPLAY "Invalid MOBirth - must be 01 thru 12."
+000000        MOVE "N" TO WS-Valid-Entry
+000000     END-IF
+000000     IF DOBirth IS NOT NUMERIC OR DOBirth < 1 OR DOBirth > 31
+000000        DISPLAY "Invalid DOBirth - must be 01 thru 31."
+000000        MOVE "N" TO WS-Valid-Entry
+000000     END-IF
+000000     IF CourseCode = SPACES
+000000        DISPLAY "Invalid CourseCode - cannot be blank."
+000000        MOVE "N" TO WS-Valid-Entry
+000000     ELSE
+000000        PERFORM ValidateCourseCode
+000000     END-IF.
+000000
+000000 ValidateCourseCode.
+000000     MOVE CourseCode TO CM-CourseCode
+000000     READ CourseMaster
+000000        INVALID KEY
+000000           DISPLAY "CourseCode not recognized - " CourseCode
+000000           MOVE "N" TO WS-Valid-Entry
+000000        NOT INVALID KEY
+000000           IF CM-CourseStatus NOT = "A"
+000000              DISPLAY "CourseCode not currently offered - " CourseCode
+000000              MOVE "N" TO WS-Valid-Entry
+000000           END-IF
+000000     END-READ.
+000000
